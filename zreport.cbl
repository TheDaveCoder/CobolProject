@@ -0,0 +1,156 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ZREPORT".
+       AUTHOR.     GROUP-5.
+
+      *> MODIFICATION HISTORY
+      *> - Initial end-of-day rollup of SALES-JOURNAL.DAT: totals per
+      *>   item code, a grand total, and a transaction count, so
+      *>   closing the shift no longer means adding up paper tapes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT JOURNAL-FILE ASSIGN TO "SALES-JOURNAL.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS JOURNAL-FILE-STATUS.
+            SELECT ZREPORT-FILE ASSIGN TO "ZREPORT-OUTPUT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS ZREPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD JOURNAL-FILE.
+           COPY JRNLREC.
+
+         FD ZREPORT-FILE.
+         01 ZREPORT-LINE          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS-AREA.
+           02 JOURNAL-FILE-STATUS   PIC XX.
+           02 ZREPORT-FILE-STATUS   PIC XX.
+
+       01 WS-ITEM-TOTALS-AREA.
+           02 WS-ITEM-COUNT          PIC 9(2) VALUE 0.
+           02 WS-ITEM-IDX            PIC 9(2) VALUE 0.
+           02 WS-ITEM-FOUND-SW       PIC X VALUE "N".
+           02 WS-ITEM-TOTALS OCCURS 20 TIMES.
+             03 WS-IT-CODE           PIC X(2).
+             03 WS-IT-QTY            PIC 9(5).
+             03 WS-IT-AMOUNT         PIC 9(7)V9(2).
+
+       01 WS-REPORT-TOTALS.
+           02 WS-TXN-COUNT           PIC 9(5) VALUE 0.
+           02 WS-GRAND-TOTAL         PIC 9(7)V9(2) VALUE 0.
+
+       01 WS-DISPLAY-AREAS.
+           02 WS-DISPLAY-AMOUNT      PIC ZZZZZ9.99.
+           02 WS-DISPLAY-QTY         PIC ZZZZ9.
+           02 WS-DISPLAY-TXN         PIC ZZZZ9.
+
+       01 REPORT-HEADING-LINE       PIC X(60) VALUE
+           "-- END OF DAY Z-READING --".
+       01 REPORT-COLUMN-LINE        PIC X(60) VALUE
+           "ITEM  QTY SOLD   AMOUNT".
+
+       01 REPORT-ITEM-LINE.
+           02 RPT-ITEM-CODE         PIC X(2).
+           02 FILLER                PIC X(3) VALUE SPACES.
+           02 RPT-ITEM-QTY          PIC X(9).
+           02 FILLER                PIC X(3) VALUE SPACES.
+           02 RPT-ITEM-AMOUNT       PIC X(10).
+
+       01 REPORT-SUMMARY-LINE.
+           02 RPT-SUM-LABEL         PIC X(20).
+           02 RPT-SUM-VALUE         PIC X(15).
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-ROLL-UP-JOURNAL.
+           PERFORM 0200-PRINT-REPORT.
+           STOP RUN.
+
+       0100-ROLL-UP-JOURNAL.
+           OPEN INPUT JOURNAL-FILE.
+           IF JOURNAL-FILE-STATUS = "00"
+             PERFORM UNTIL JOURNAL-FILE-STATUS NOT = "00"
+               READ JOURNAL-FILE
+                 AT END MOVE "10" TO JOURNAL-FILE-STATUS
+                 NOT AT END
+                   PERFORM 0110-APPLY-JOURNAL-RECORD
+               END-READ
+             END-PERFORM
+             CLOSE JOURNAL-FILE
+           END-IF.
+
+       0110-APPLY-JOURNAL-RECORD.
+           EVALUATE TRUE
+             WHEN JRNL-IS-HEADER
+               COMPUTE WS-TXN-COUNT = WS-TXN-COUNT + 1
+               COMPUTE WS-GRAND-TOTAL = WS-GRAND-TOTAL + JRNL-ORDER-TOTAL
+             WHEN JRNL-IS-DETAIL
+               PERFORM 0120-ACCUMULATE-ITEM
+           END-EVALUATE.
+
+       0120-ACCUMULATE-ITEM.
+           MOVE "N" TO WS-ITEM-FOUND-SW.
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1 UNTIL
+           WS-ITEM-IDX > WS-ITEM-COUNT OR WS-ITEM-FOUND-SW = "Y"
+             IF WS-IT-CODE(WS-ITEM-IDX) = JRNL-ITEM-CODE
+               MOVE "Y" TO WS-ITEM-FOUND-SW
+             END-IF
+           END-PERFORM.
+           IF WS-ITEM-FOUND-SW = "Y"
+             COMPUTE WS-ITEM-IDX = WS-ITEM-IDX - 1
+           ELSE
+             COMPUTE WS-ITEM-COUNT = WS-ITEM-COUNT + 1
+             MOVE WS-ITEM-COUNT TO WS-ITEM-IDX
+             MOVE JRNL-ITEM-CODE TO WS-IT-CODE(WS-ITEM-IDX)
+             MOVE 0 TO WS-IT-QTY(WS-ITEM-IDX)
+             MOVE 0 TO WS-IT-AMOUNT(WS-ITEM-IDX)
+           END-IF.
+           COMPUTE WS-IT-QTY(WS-ITEM-IDX) = WS-IT-QTY(WS-ITEM-IDX) +
+             JRNL-ITEM-QTY.
+           COMPUTE WS-IT-AMOUNT(WS-ITEM-IDX) = WS-IT-AMOUNT(WS-ITEM-IDX)
+             + JRNL-ITEM-PRICE.
+
+       0200-PRINT-REPORT.
+           OPEN OUTPUT ZREPORT-FILE.
+           WRITE ZREPORT-LINE FROM REPORT-HEADING-LINE.
+           WRITE ZREPORT-LINE FROM REPORT-COLUMN-LINE.
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1 UNTIL
+           WS-ITEM-IDX > WS-ITEM-COUNT
+             MOVE SPACES TO REPORT-ITEM-LINE
+             MOVE WS-IT-CODE(WS-ITEM-IDX) TO RPT-ITEM-CODE
+             MOVE WS-IT-QTY(WS-ITEM-IDX) TO WS-DISPLAY-QTY
+             MOVE WS-DISPLAY-QTY TO RPT-ITEM-QTY
+             MOVE WS-IT-AMOUNT(WS-ITEM-IDX) TO WS-DISPLAY-AMOUNT
+             MOVE WS-DISPLAY-AMOUNT TO RPT-ITEM-AMOUNT
+             WRITE ZREPORT-LINE FROM REPORT-ITEM-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-SUMMARY-LINE.
+           MOVE "TRANSACTION COUNT" TO RPT-SUM-LABEL.
+           MOVE WS-TXN-COUNT TO WS-DISPLAY-TXN.
+           MOVE WS-DISPLAY-TXN TO RPT-SUM-VALUE.
+           WRITE ZREPORT-LINE FROM REPORT-SUMMARY-LINE.
+           MOVE SPACES TO REPORT-SUMMARY-LINE.
+           MOVE "GRAND TOTAL" TO RPT-SUM-LABEL.
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-AMOUNT.
+           MOVE WS-DISPLAY-AMOUNT TO RPT-SUM-VALUE.
+           WRITE ZREPORT-LINE FROM REPORT-SUMMARY-LINE.
+           CLOSE ZREPORT-FILE.
+           DISPLAY " ".
+           DISPLAY "-- END OF DAY Z-READING --".
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1 UNTIL
+           WS-ITEM-IDX > WS-ITEM-COUNT
+             MOVE WS-IT-QTY(WS-ITEM-IDX) TO WS-DISPLAY-QTY
+             MOVE WS-IT-AMOUNT(WS-ITEM-IDX) TO WS-DISPLAY-AMOUNT
+             DISPLAY WS-IT-CODE(WS-ITEM-IDX) " QTY " WS-DISPLAY-QTY
+               " PHP " WS-DISPLAY-AMOUNT
+           END-PERFORM.
+           MOVE WS-TXN-COUNT TO WS-DISPLAY-TXN.
+           DISPLAY "TRANSACTIONS: " WS-DISPLAY-TXN.
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-AMOUNT.
+           DISPLAY "GRAND TOTAL : PHP " WS-DISPLAY-AMOUNT.
+
+       END PROGRAM ZREPORT.
