@@ -0,0 +1,9 @@
+      *> CUSTREC.CPY
+      *> Record layout for the customer master file
+      *> (CUSTOMER-MASTER.DAT). One record per repeat customer, keyed
+      *> on phone number, so regulars don't have to re-key their name
+      *> and address on every visit.
+       01 CUSTOMER-RECORD.
+           02 CUST-PHONE           PIC X(9).
+           02 CUST-NAME            PIC X(15).
+           02 CUST-ADDRESS         PIC X(15).
