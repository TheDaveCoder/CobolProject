@@ -0,0 +1,6 @@
+      *> CTLREC.CPY
+      *> Record layout for the receipt sequence control file
+      *> (RECEIPT-CONTROL.DAT). Single record holding the last
+      *> receipt/order number issued, so numbering survives across runs.
+       01 RECEIPT-CONTROL-RECORD.
+           02 CTL-LAST-RECEIPT-NUM PIC 9(6).
