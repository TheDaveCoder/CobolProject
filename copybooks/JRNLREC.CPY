@@ -0,0 +1,26 @@
+      *> JRNLREC.CPY
+      *> Record layout for the append-only sales journal
+      *> (SALES-JOURNAL.DAT). Every completed order writes one "H"
+      *> header record (receipt number, customer, grand total) followed
+      *> by one "D" detail record per line item, all sharing the same
+      *> JRNL-RECEIPT-NUM.
+       01 JOURNAL-RECORD.
+           02 JRNL-LINE-TYPE       PIC X.
+               88 JRNL-IS-HEADER   VALUE "H".
+               88 JRNL-IS-DETAIL   VALUE "D".
+           02 JRNL-RECEIPT-NUM     PIC 9(6).
+           02 JRNL-DATE            PIC X(10).
+           02 JRNL-TIME            PIC X(5).
+           02 JRNL-PAY-METHOD      PIC X(2).
+           02 JRNL-ORDER-TYPE      PIC X.
+           02 JRNL-VARIABLE-AREA.
+               03 JRNL-HEADER-AREA.
+                   04 JRNL-CUST-NAME    PIC X(15).
+                   04 JRNL-CUST-PHONE   PIC X(9).
+                   04 JRNL-ORDER-TOTAL  PIC 9(7)V9(2).
+                   04 FILLER            PIC X(15).
+               03 JRNL-ITEM-AREA REDEFINES JRNL-HEADER-AREA.
+                   04 JRNL-ITEM-CODE    PIC X(2).
+                   04 JRNL-ITEM-QTY     PIC 9(2).
+                   04 JRNL-ITEM-PRICE   PIC 9(6)V9(2).
+                   04 FILLER            PIC X(22).
