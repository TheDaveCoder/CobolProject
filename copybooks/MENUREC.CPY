@@ -0,0 +1,9 @@
+      *> MENUREC.CPY
+      *> Record layout for the menu master file (MENU-MASTER.DAT).
+      *> One record per sellable ORDER-CHOICE code (C1/C2/C3/P1/P2/P3).
+      *> Edit the data file to change a price or description - the
+      *> program never needs to be recompiled for a price change.
+       01 MENU-RECORD.
+           02 MENU-CODE            PIC X(2).
+           02 MENU-PRICE           PIC 9(4)V9(2).
+           02 MENU-DESC            PIC X(40).
