@@ -3,29 +3,146 @@
        PROGRAM-ID. "ORDERINGSYSTEM".
        AUTHOR.     GROUP-5.
 
+      *> MODIFICATION HISTORY
+      *> - Prices and descriptions now come from MENU-MASTER.DAT instead
+      *>   of a hard-coded EVALUATE, so the menu can change without a
+      *>   recompile.
+      *> - Every completed order now appends to a permanent sales
+      *>   journal instead of overwriting the receipt file, and each
+      *>   order gets a real sequential receipt number.
+      *> - Raised the line-item limit per order so catering/bulk orders
+      *>   are not forced to check out after 3 items.
+      *> - Receipt now captures the payment method and cash tendered and
+      *>   prints the change due instead of assuming exact cash.
+      *> - Repeat customers are now looked up by phone number in a
+      *>   customer master file instead of re-keying name and address
+      *>   every visit.
+      *> - Added an order review step before checkout so a wrongly
+      *>   entered line item can be voided instead of ruining the
+      *>   whole order.
+      *> - Receipt now breaks the total down into VATable sales and VAT
+      *>   amount (or VAT-exempt sales and the SC/PWD discount) per BIR
+      *>   rules instead of printing one undifferentiated total.
+      *> - Added dine-in/takeout/delivery order type with a delivery
+      *>   fee, and a separate kitchen ticket (items and quantities
+      *>   only, no prices or payment info) for the kitchen to work
+      *>   from instead of handing over the customer's receipt copy.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT PRINT-FILE ASSIGN TO "RECEIPT-OUTPUT.DAT".
+            SELECT KITCHEN-FILE ASSIGN TO "KITCHEN-TICKET.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS KITCHEN-FILE-STATUS.
+            SELECT MENU-FILE ASSIGN TO "MENU-MASTER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS MENU-FILE-STATUS.
+            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER-MASTER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CUSTOMER-FILE-STATUS.
+            SELECT CONTROL-FILE ASSIGN TO "RECEIPT-CONTROL.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CONTROL-FILE-STATUS.
+            SELECT JOURNAL-FILE ASSIGN TO "SALES-JOURNAL.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS JOURNAL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
          FD PRINT-FILE.
          01 PRINT-LINE         PIC X(132).
 
+         FD KITCHEN-FILE.
+         01 KITCHEN-LINE       PIC X(20).
+
+         FD MENU-FILE.
+           COPY MENUREC.
+
+         FD CUSTOMER-FILE.
+           COPY CUSTREC.
+
+         FD CONTROL-FILE.
+           COPY CTLREC.
+
+         FD JOURNAL-FILE.
+           COPY JRNLREC.
+
        WORKING-STORAGE SECTION.
        01 ORDER-VALUES.
            02 CONT-ORDER           PIC X VALUE "Y".
-           02 LOOP-COUNTER         PIC 9 VALUE 1.
-           02 ORDER-NUM            PIC 9 VALUE 1.
-           02 ORDER-LOAD           PIC 9.
-           02 ORDER-PRICES OCCURS 3 TIMES.
-             03 ORDER-PRICE        PIC 9(3)V9(2).
-           02 ORDER-CODES OCCURS 3 TIMES.
+           02 LOOP-COUNTER         PIC 9(2) VALUE 1.
+           02 ORDER-NUM            PIC 9(2) VALUE 1.
+           02 ORDER-LOAD           PIC 9(2) VALUE 0.
+           02 ORDER-MAX-ITEMS      PIC 9(2) VALUE 10.
+           02 ORDER-PRICES OCCURS 10 TIMES.
+             03 ORDER-PRICE        PIC 9(4)V9(2).
+           02 ORDER-CODES OCCURS 10 TIMES.
              03 ORDER-CHOICE       PIC X(2).
-           02 ORDER-QTY OCCURS 3 TIMES.
+           02 ORDER-QTY OCCURS 10 TIMES.
              03 ORDER-PCS          PIC 9(2).
-           02 ORDER-TOTAL          PIC 9(3)V9(2).
+           02 ORDER-EXTENSIONS OCCURS 10 TIMES.
+             03 ORDER-EXT-PRICE    PIC 9(6)V9(2).
+           02 ORDER-GROSS-AMOUNT   PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-VATABLE-SALES  PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-VAT-EXEMPT-SALES PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-VAT-AMOUNT     PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-SC-DISCOUNT    PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-SENIOR-PWD     PIC X VALUE "N".
+           02 ORDER-TYPE           PIC X VALUE "D".
+               88 ORDER-IS-DINE-IN  VALUE "D".
+               88 ORDER-IS-TAKEOUT  VALUE "T".
+               88 ORDER-IS-DELIVERY VALUE "L".
+           02 ORDER-DELIVERY-FEE   PIC 9(3)V9(2) VALUE 0.
+           02 ORDER-DELIVERY-RATE  PIC 9(3)V9(2) VALUE 49.00.
+           02 ORDER-TOTAL          PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-RECEIPT-NUM    PIC 9(6) VALUE 0.
+           02 ORDER-PAY-METHOD     PIC X(2) VALUE "CA".
+           02 ORDER-CASH-TENDERED  PIC 9(7)V9(2) VALUE 0.
+           02 ORDER-CHANGE-DUE     PIC S9(7)V9(2) VALUE 0.
+
+       01 WS-FILE-STATUS-AREA.
+           02 KITCHEN-FILE-STATUS  PIC XX.
+           02 MENU-FILE-STATUS     PIC XX.
+           02 CUSTOMER-FILE-STATUS PIC XX.
+           02 CONTROL-FILE-STATUS  PIC XX.
+           02 JOURNAL-FILE-STATUS  PIC XX.
+
+       01 JRNL-DT.
+           02 JRNL-DATE-OUT.
+             03 JRNL-F-YEAR  PIC 9(4).
+             03 FILLER       PIC X VALUE '-'.
+             03 JRNL-F-MONTH PIC 9(2).
+             03 FILLER       PIC X VALUE '-'.
+             03 JRNL-F-DAY   PIC 9(2).
+           02 JRNL-TIME-OUT.
+             03 JRNL-F-HOUR  PIC 9(2).
+             03 FILLER       PIC X VALUE ':'.
+             03 JRNL-F-MIN   PIC 9(2).
+
+       01 WS-SWITCHES.
+           02 WS-VALID-CODE-SW     PIC X VALUE "N".
+           02 WS-VALID-TYPE-SW     PIC X VALUE "N".
+           02 WS-CUST-CONFIRM      PIC X VALUE "N".
+
+       01 CUSTOMER-WORK-AREA.
+           02 CUST-FOUND-SW        PIC X VALUE "N".
+
+       01 REVIEW-WORK-AREA.
+           02 REVIEW-MORE          PIC X VALUE "Y".
+           02 REVIEW-IDX           PIC 9(2) VALUE 0.
+           02 WS-VOID-ANSWER       PIC X VALUE "N".
+           02 VOID-LINE-NUM        PIC 9(2) VALUE 0.
+
+       01 MENU-TABLE-AREA.
+           02 MENU-TABLE-COUNT     PIC 9(2) VALUE 0.
+           02 MENU-TABLE-MAX       PIC 9(2) VALUE 10.
+           02 MENU-FOUND-SW        PIC X VALUE "N".
+           02 MENU-IDX             PIC 9(2) VALUE 0.
+           02 MENU-DISPLAY-PRICE   PIC ZZZ9.99.
+           02 MENU-TABLE-ENTRY OCCURS 10 TIMES.
+             03 MT-CODE             PIC X(2).
+             03 MT-PRICE            PIC 9(4)V9(2).
+             03 MT-DESC             PIC X(40).
 
        01 INFO-LINE.
            02 FILLER           PIC X(15) VALUE "CUSTOMER NAME".
@@ -40,7 +157,7 @@
            02 DET-ADDRESS      PIC X(15).
            02 FILLER           PIC X(2) VALUE SPACES.
            02 DET-CNUM         PIC X(9).
-       
+
        01 WS-CURRENT-DATE-DATA.
            02 WS-CURRENT-DATE.
              03 WS-CURRENT-YEAR PIC 9(4).
@@ -76,70 +193,132 @@
            02 FILLER           PIC X(2) VALUE SPACES.
            02 DET-PCS          PIC X(8).
            02 FILLER           PIC X(2) VALUE SPACES.
-           02 DET-PRICE        PIC 999.99.
+           02 DET-PRICE        PIC 9999.99.
+
+       01 KITCHEN-HEADER-LINE.
+           02 FILLER           PIC X(5) VALUE "ORDER".
+           02 FILLER           PIC X(2) VALUE SPACES.
+           02 FILLER           PIC X(8) VALUE "QUANTITY".
+
+       01 KITCHEN-DETAIL-LINE.
+           02 KIT-ORDER        PIC X(5).
+           02 FILLER           PIC X(2) VALUE SPACES.
+           02 KIT-PCS          PIC X(8).
 
-       01 HORIZONTAL-RULE      PIC X(25) VALUE 
+       01 HORIZONTAL-RULE      PIC X(25) VALUE
            "-------------------------".
        01 TOTAL-LINE.
            02 FILLER           PIC X(5) VALUE "TOTAL".
            02 FILLER           PIC X(7) VALUE SPACES.
            02 FILLER           PIC X(4) VALUE "PHP ".
-           02 DET-TOTAL        PIC 999.99 VALUE 000.00.
+           02 DET-TOTAL        PIC 9999999.99 VALUE 0000000.00.
+
+       01 AMOUNT-LINE.
+           02 AMT-LABEL        PIC X(20).
+           02 FILLER           PIC X(4) VALUE "PHP ".
+           02 AMT-VALUE        PIC 9999999.99.
+
+       01 TEXT-LINE.
+           02 TXT-LABEL        PIC X(20).
+           02 TXT-VALUE        PIC X(15).
+
 
-            
        PROCEDURE DIVISION.
            PERFORM 0050-START-PROGRAM.
 
-       
+
        0050-START-PROGRAM.
            OPEN OUTPUT PRINT-FILE.
+           OPEN OUTPUT KITCHEN-FILE.
+           PERFORM 0055-GET-NEXT-RECEIPT-NUM.
+           PERFORM 0060-LOAD-MENU-TABLE.
            PERFORM 0100-ORDER-LOOP.
+           PERFORM 0170-REVIEW-ORDER.
+           PERFORM 0160-SELECT-ORDER-TYPE.
            PERFORM 0200-LOG-CREDENTIALS.
+           PERFORM 0220-CAPTURE-PAYMENT-INFO.
            PERFORM 0300-PROCESS-RECEIPT.
-       
+           CLOSE PRINT-FILE.
+           CLOSE KITCHEN-FILE.
+           STOP RUN.
+
+       0055-GET-NEXT-RECEIPT-NUM.
+           MOVE 0 TO ORDER-RECEIPT-NUM.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-STATUS = "00"
+             READ CONTROL-FILE
+               NOT AT END MOVE CTL-LAST-RECEIPT-NUM TO ORDER-RECEIPT-NUM
+             END-READ
+             CLOSE CONTROL-FILE
+           END-IF.
+           COMPUTE ORDER-RECEIPT-NUM = ORDER-RECEIPT-NUM + 1.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE ORDER-RECEIPT-NUM TO CTL-LAST-RECEIPT-NUM.
+           WRITE RECEIPT-CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
+
+       0060-LOAD-MENU-TABLE.
+           OPEN INPUT MENU-FILE.
+           IF MENU-FILE-STATUS = "00"
+             PERFORM UNTIL MENU-FILE-STATUS NOT = "00"
+             OR MENU-TABLE-COUNT >= MENU-TABLE-MAX
+               READ MENU-FILE
+                 AT END MOVE "10" TO MENU-FILE-STATUS
+                 NOT AT END
+                   COMPUTE MENU-TABLE-COUNT = MENU-TABLE-COUNT + 1
+                   MOVE MENU-CODE TO MT-CODE(MENU-TABLE-COUNT)
+                   MOVE MENU-PRICE TO MT-PRICE(MENU-TABLE-COUNT)
+                   MOVE MENU-DESC TO MT-DESC(MENU-TABLE-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE MENU-FILE
+           END-IF.
+
+       0065-FIND-MENU-PRICE.
+           MOVE "N" TO MENU-FOUND-SW.
+           PERFORM VARYING MENU-IDX FROM 1 BY 1 UNTIL
+           MENU-IDX > MENU-TABLE-COUNT OR MENU-FOUND-SW = "Y"
+             IF MT-CODE(MENU-IDX) = ORDER-CHOICE(LOOP-COUNTER)
+               MOVE "Y" TO MENU-FOUND-SW
+             END-IF
+           END-PERFORM.
+           IF MENU-FOUND-SW = "Y"
+             COMPUTE MENU-IDX = MENU-IDX - 1
+             MOVE MT-PRICE(MENU-IDX) TO ORDER-PRICE(LOOP-COUNTER)
+           END-IF.
+
        0100-ORDER-LOOP.
 
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL 
-           LOOP-COUNTER > 3
+           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL
+           LOOP-COUNTER > ORDER-MAX-ITEMS
              PERFORM 0150-MENU
              COMPUTE ORDER-LOAD = ORDER-LOAD + 1
-             DISPLAY "ORDER CODE >> "
-             ACCEPT ORDER-CHOICE(LOOP-COUNTER)
-             MOVE FUNCTION UPPER-CASE(ORDER-CHOICE(LOOP-COUNTER)) TO
-             ORDER-CHOICE(LOOP-COUNTER)
-             EVALUATE ORDER-CHOICE(LOOP-COUNTER)
-               WHEN "C1"
-                 MOVE 120 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN "C2"
-                 MOVE 180.50 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN "C3"
-                 MOVE 210.90 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN "P1"
-                 MOVE 160.25 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN "P2"
-                 MOVE 200 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN "P3"
-                 MOVE 370.95 TO ORDER-PRICE(LOOP-COUNTER)
-               WHEN OTHER
-                 DISPLAY "ERROR ORDER CHOICE, NOT IN THE MENU"
-                 STOP RUN
-             END-EVALUATE
+             MOVE "N" TO WS-VALID-CODE-SW
+             PERFORM UNTIL WS-VALID-CODE-SW = "Y"
+               DISPLAY "ORDER CODE >> "
+               ACCEPT ORDER-CHOICE(LOOP-COUNTER)
+               MOVE FUNCTION UPPER-CASE(ORDER-CHOICE(LOOP-COUNTER)) TO
+               ORDER-CHOICE(LOOP-COUNTER)
+               PERFORM 0065-FIND-MENU-PRICE
+               IF MENU-FOUND-SW = "Y"
+                 MOVE "Y" TO WS-VALID-CODE-SW
+               ELSE
+                 DISPLAY "ERROR ORDER CHOICE, NOT IN THE MENU - TRY AGAIN"
+               END-IF
+             END-PERFORM
              DISPLAY " "
              DISPLAY "ORDER QTY >> "
              ACCEPT ORDER-PCS(LOOP-COUNTER)
              DISPLAY " "
-             IF LOOP-COUNTER NOT EQUAL 3
+             IF LOOP-COUNTER NOT EQUAL ORDER-MAX-ITEMS
                DISPLAY "ORDER ANOTHER ITEM? Y/N >> "
                ACCEPT CONT-ORDER
                MOVE FUNCTION UPPER-CASE(CONT-ORDER) TO CONT-ORDER
                IF CONT-ORDER = "N"
-                 MOVE 4 TO LOOP-COUNTER
-               ELSE
-                 DISPLAY "-----INCORRECT INPUT CODE, WILL PROCEED TO CHECKOUT-----"
-                 MOVE 4 TO LOOP-COUNTER
+                 COMPUTE LOOP-COUNTER = ORDER-MAX-ITEMS + 1
                END-IF
              END-IF
-           END-PERFORM.   
+           END-PERFORM.
 
        0150-MENU.
            DISPLAY "█████████╗ ██╗   ██╗ █████████╗  █████████╗ █████████╗ ███████╗ █████████╗ ██╗ █████████╗".
@@ -157,39 +336,153 @@
            DISPLAY "██║ ╚═╝ ██║███████╗██║ ╚███║╚██████╔╝██╗".
            DISPLAY "╚═╝     ╚═╝╚══════╝╚═╝  ╚══╝ ╚═════╝ ╚═╝".
            DISPLAY " ".
-           DISPLAY "█▀▀ █   ▄▀█ █▀ █▀ █ █▀▀ ▀".
-           DISPLAY "█▄▄ █▄▄ █▀█ ▄█ ▄█ █ █▄▄ ▄".
-           DISPLAY "C1 - ₱120.00 CLASSIC PAN PIZZA".
-           DISPLAY "C2 - ₱180.50 HAWAIIAN GALORE PIZZA".
-           DISPLAY "C3 - ₱210.90 ULTRA MEATY LOVERS PIZZA".
-           DISPLAY " ".
-           DISPLAY "█▀█ ▄▀█ █▀ ▀█▀ ▄▀█ ▀".
-           DISPLAY "█▀▀ █▀█ ▄█  █  █▀█ ▄".
-           DISPLAY "P1 - ₱160.25 1PC CHICKEN, SPAGHETTI, 1 SLICE CLASSIC PIZZA, REGULAR DRINK".
-           DISPLAY "P2 - ₱200.00 1PC CHICKEN, SPAGHETTI, 1 SLICE HAWAIIAN PIZZA REGULAR FRIES, MEDIUM DRINK".
-           DISPLAY "P3 - ₱370.95 6PCS CHICKEN NUGGETS, SPAGHETTI, 1 SLICE ULTRA MEATY PIZZA, CHEESE BURGER, LARGE DRINK".
+           DISPLAY "█▀▀ █   ▄▀█ █▀ █▀ █ █▀▀ ▀".
+           DISPLAY "█▄▄ █▄▄ █▀█ ▄█ ▄█ █ █▄▄ ▄".
+           PERFORM 0155-DISPLAY-MENU-ITEMS.
            DISPLAY " ".
-           DISPLAY "(3 ORDERS MAX)".
+           DISPLAY "(" ORDER-MAX-ITEMS " ORDERS MAX)".
            DISPLAY " ".
 
+       0155-DISPLAY-MENU-ITEMS.
+           PERFORM VARYING MENU-IDX FROM 1 BY 1 UNTIL
+           MENU-IDX > MENU-TABLE-COUNT
+             MOVE MT-PRICE(MENU-IDX) TO MENU-DISPLAY-PRICE
+             DISPLAY MT-CODE(MENU-IDX) " - PHP " MENU-DISPLAY-PRICE
+               " " MT-DESC(MENU-IDX)
+           END-PERFORM.
+
+       0160-SELECT-ORDER-TYPE.
+           MOVE "N" TO WS-VALID-TYPE-SW.
+           PERFORM UNTIL WS-VALID-TYPE-SW = "Y"
+             DISPLAY " "
+             DISPLAY "ORDER TYPE - DINE-IN (D), TAKEOUT (T), DELIVERY (L) >> "
+             ACCEPT ORDER-TYPE
+             MOVE FUNCTION UPPER-CASE(ORDER-TYPE) TO ORDER-TYPE
+             EVALUATE TRUE
+               WHEN ORDER-IS-DINE-IN
+               WHEN ORDER-IS-TAKEOUT
+               WHEN ORDER-IS-DELIVERY
+                 MOVE "Y" TO WS-VALID-TYPE-SW
+               WHEN OTHER
+                 DISPLAY "INVALID ORDER TYPE, TRY AGAIN"
+             END-EVALUATE
+           END-PERFORM.
+           IF ORDER-IS-DELIVERY
+             MOVE ORDER-DELIVERY-RATE TO ORDER-DELIVERY-FEE
+           END-IF.
+
+       0170-REVIEW-ORDER.
+           MOVE "Y" TO REVIEW-MORE.
+           PERFORM UNTIL REVIEW-MORE = "N"
+             DISPLAY " "
+             DISPLAY "-- ORDER REVIEW --"
+             PERFORM VARYING REVIEW-IDX FROM 1 BY 1 UNTIL
+             REVIEW-IDX > ORDER-LOAD
+               DISPLAY REVIEW-IDX " - " ORDER-CHOICE(REVIEW-IDX)
+                 " QTY " ORDER-PCS(REVIEW-IDX)
+             END-PERFORM
+             DISPLAY " "
+             DISPLAY "VOID A LINE ITEM? Y/N >> "
+             ACCEPT WS-VOID-ANSWER
+             MOVE FUNCTION UPPER-CASE(WS-VOID-ANSWER) TO WS-VOID-ANSWER
+             IF WS-VOID-ANSWER = "Y"
+               DISPLAY "LINE NUMBER TO VOID >> "
+               ACCEPT VOID-LINE-NUM
+               PERFORM 0175-VOID-ORDER-LINE
+             ELSE
+               MOVE "N" TO REVIEW-MORE
+             END-IF
+           END-PERFORM.
+
+       0175-VOID-ORDER-LINE.
+           IF VOID-LINE-NUM < 1 OR VOID-LINE-NUM > ORDER-LOAD
+             DISPLAY "INVALID LINE NUMBER"
+           ELSE
+             PERFORM VARYING REVIEW-IDX FROM VOID-LINE-NUM BY 1 UNTIL
+             REVIEW-IDX >= ORDER-LOAD
+               MOVE ORDER-CHOICE(REVIEW-IDX + 1) TO ORDER-CHOICE(REVIEW-IDX)
+               MOVE ORDER-PCS(REVIEW-IDX + 1) TO ORDER-PCS(REVIEW-IDX)
+               MOVE ORDER-PRICE(REVIEW-IDX + 1) TO ORDER-PRICE(REVIEW-IDX)
+             END-PERFORM
+             COMPUTE ORDER-LOAD = ORDER-LOAD - 1
+           END-IF.
+
        0200-LOG-CREDENTIALS.
            DISPLAY " ".
            DISPLAY "-- CUSTOMER DETAILS --"
+           DISPLAY " ".
+           DISPLAY "PHONE NUMBER: "
+           ACCEPT DET-CNUM.
+           PERFORM 0205-FIND-CUSTOMER.
+           IF CUST-FOUND-SW = "Y"
+             DISPLAY " "
+             DISPLAY "WELCOME BACK, " DET-NAME
+             DISPLAY "ADDRESS ON FILE: " DET-ADDRESS
+             DISPLAY "USE SAVED DETAILS? Y/N >> "
+             ACCEPT WS-CUST-CONFIRM
+             MOVE FUNCTION UPPER-CASE(WS-CUST-CONFIRM) TO WS-CUST-CONFIRM
+             IF WS-CUST-CONFIRM NOT = "Y"
+               PERFORM 0215-ENTER-NEW-DETAILS
+               PERFORM 0210-SAVE-NEW-CUSTOMER
+             END-IF
+           ELSE
+             PERFORM 0215-ENTER-NEW-DETAILS
+             PERFORM 0210-SAVE-NEW-CUSTOMER
+           END-IF.
+
+       0205-FIND-CUSTOMER.
+           MOVE "N" TO CUST-FOUND-SW.
+           OPEN INPUT CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS = "00"
+             PERFORM UNTIL CUSTOMER-FILE-STATUS NOT = "00"
+               READ CUSTOMER-FILE
+                 AT END MOVE "10" TO CUSTOMER-FILE-STATUS
+                 NOT AT END
+                   IF CUST-PHONE = DET-CNUM
+                     MOVE "Y" TO CUST-FOUND-SW
+                     MOVE CUST-NAME TO DET-NAME
+                     MOVE CUST-ADDRESS TO DET-ADDRESS
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE CUSTOMER-FILE
+           END-IF.
+
+       0210-SAVE-NEW-CUSTOMER.
+           MOVE DET-CNUM TO CUST-PHONE.
+           MOVE DET-NAME TO CUST-NAME.
+           MOVE DET-ADDRESS TO CUST-ADDRESS.
+           OPEN EXTEND CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS = "35"
+             OPEN OUTPUT CUSTOMER-FILE
+           END-IF.
+           WRITE CUSTOMER-RECORD.
+           CLOSE CUSTOMER-FILE.
+
+       0215-ENTER-NEW-DETAILS.
            DISPLAY " ".
            DISPLAY "CUSTOMER NAME: ".
            ACCEPT DET-NAME.
            DISPLAY " ".
            DISPLAY "ADDRESS: ".
            ACCEPT DET-ADDRESS.
+
+       0220-CAPTURE-PAYMENT-INFO.
            DISPLAY " ".
-           DISPLAY "PHONE NUMBER: "
-           ACCEPT DET-CNUM.
+           DISPLAY "SENIOR CITIZEN/PWD ID PRESENTED? Y/N >> "
+           ACCEPT ORDER-SENIOR-PWD.
+           MOVE FUNCTION UPPER-CASE(ORDER-SENIOR-PWD) TO ORDER-SENIOR-PWD.
+           DISPLAY " ".
+           DISPLAY "PAYMENT METHOD - CASH (CA), GCASH (GC), CARD (CR) >> "
+           ACCEPT ORDER-PAY-METHOD.
+           MOVE FUNCTION UPPER-CASE(ORDER-PAY-METHOD) TO ORDER-PAY-METHOD.
 
        0300-PROCESS-RECEIPT.
            PERFORM 0310-PRINT-INFO-LINE.
            PERFORM 0320-PRINT-ORDER-LINE.
            PERFORM 0330-CALCULATE-ORDER.
            PERFORM 0340-PRINT-TOTAL-LINE.
+           PERFORM 0400-WRITE-JOURNAL.
 
        0310-PRINT-INFO-LINE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
@@ -200,36 +493,144 @@
            MOVE WS-CURRENT-MINUTE TO WS-F-MIN.
            WRITE PRINT-LINE FROM FORMATTED-DT.
            WRITE PRINT-LINE FROM INFO-LINE.
-           WRITE PRINT-LINE FROM DETAIL-INFO-LINE 
+           WRITE PRINT-LINE FROM DETAIL-INFO-LINE
              AFTER ADVANCING 1 LINE.
-       
+
        0320-PRINT-ORDER-LINE.
            WRITE PRINT-LINE FROM ORDER-LINE AFTER ADVANCING 4 LINE.
+           WRITE KITCHEN-LINE FROM KITCHEN-HEADER-LINE.
            MOVE 0 TO ORDER-NUM.
-           PERFORM VARYING ORDER-NUM FROM 1 BY 1 UNTIL 
+           PERFORM VARYING ORDER-NUM FROM 1 BY 1 UNTIL
            ORDER-NUM > ORDER-LOAD
              MOVE ORDER-CHOICE(ORDER-NUM) TO DET-ORDER
              MOVE ORDER-PCS(ORDER-NUM) TO DET-PCS
              MOVE ORDER-PRICE(ORDER-NUM) TO DET-PRICE
              WRITE PRINT-LINE FROM DETAIL-ORDER-LINE
                AFTER ADVANCING 1 LINE
+             MOVE ORDER-CHOICE(ORDER-NUM) TO KIT-ORDER
+             MOVE ORDER-PCS(ORDER-NUM) TO KIT-PCS
+             WRITE KITCHEN-LINE FROM KITCHEN-DETAIL-LINE
            END-PERFORM.
-           
+
        0330-CALCULATE-ORDER.
            MOVE 0 TO ORDER-NUM.
-           PERFORM VARYING ORDER-NUM FROM 1 BY 1 UNTIL 
+           MOVE 0 TO ORDER-GROSS-AMOUNT.
+           PERFORM VARYING ORDER-NUM FROM 1 BY 1 UNTIL
            ORDER-NUM > ORDER-LOAD
-             MULTIPLY ORDER-PRICE(ORDER-NUM) BY 
-             ORDER-PCS(ORDER-NUM) GIVING ORDER-PRICE(ORDER-NUM)
-             COMPUTE ORDER-TOTAL = ORDER-PRICE(ORDER-NUM) + ORDER-TOTAL
+             MULTIPLY ORDER-PRICE(ORDER-NUM) BY
+             ORDER-PCS(ORDER-NUM) GIVING ORDER-EXT-PRICE(ORDER-NUM)
+             COMPUTE ORDER-GROSS-AMOUNT = ORDER-EXT-PRICE(ORDER-NUM) +
+               ORDER-GROSS-AMOUNT
            END-PERFORM.
+           IF ORDER-SENIOR-PWD = "Y"
+             COMPUTE ORDER-VAT-EXEMPT-SALES ROUNDED =
+               ORDER-GROSS-AMOUNT / 1.12
+             MOVE 0 TO ORDER-VATABLE-SALES
+             MOVE 0 TO ORDER-VAT-AMOUNT
+             COMPUTE ORDER-SC-DISCOUNT ROUNDED =
+               ORDER-VAT-EXEMPT-SALES * 0.20
+             COMPUTE ORDER-TOTAL = ORDER-VAT-EXEMPT-SALES -
+               ORDER-SC-DISCOUNT
+           ELSE
+             COMPUTE ORDER-VATABLE-SALES ROUNDED =
+               ORDER-GROSS-AMOUNT / 1.12
+             MOVE 0 TO ORDER-VAT-EXEMPT-SALES
+             MOVE 0 TO ORDER-SC-DISCOUNT
+             COMPUTE ORDER-VAT-AMOUNT = ORDER-GROSS-AMOUNT -
+               ORDER-VATABLE-SALES
+             MOVE ORDER-GROSS-AMOUNT TO ORDER-TOTAL
+           END-IF.
+           COMPUTE ORDER-TOTAL = ORDER-TOTAL + ORDER-DELIVERY-FEE.
 
        0340-PRINT-TOTAL-LINE.
            WRITE PRINT-LINE FROM HORIZONTAL-RULE AFTER ADVANCING 1 LINE.
+           IF ORDER-SENIOR-PWD = "Y"
+             MOVE "VAT-EXEMPT SALES" TO AMT-LABEL
+             MOVE ORDER-VAT-EXEMPT-SALES TO AMT-VALUE
+             WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE
+             MOVE "SC/PWD DISCOUNT" TO AMT-LABEL
+             MOVE ORDER-SC-DISCOUNT TO AMT-VALUE
+             WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE
+           ELSE
+             MOVE "VATABLE SALES" TO AMT-LABEL
+             MOVE ORDER-VATABLE-SALES TO AMT-VALUE
+             WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE
+             MOVE "VAT AMOUNT" TO AMT-LABEL
+             MOVE ORDER-VAT-AMOUNT TO AMT-VALUE
+             WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+           IF ORDER-IS-DELIVERY
+             MOVE "DELIVERY FEE" TO AMT-LABEL
+             MOVE ORDER-DELIVERY-FEE TO AMT-VALUE
+             WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
            MOVE ORDER-TOTAL TO DET-TOTAL.
            WRITE PRINT-LINE FROM TOTAL-LINE AFTER ADVANCING 1 LINE.
+           MOVE "PAYMENT METHOD" TO TXT-LABEL.
+           EVALUATE ORDER-PAY-METHOD
+             WHEN "CA" MOVE "CASH" TO TXT-VALUE
+             WHEN "GC" MOVE "GCASH" TO TXT-VALUE
+             WHEN "CR" MOVE "CARD" TO TXT-VALUE
+             WHEN OTHER MOVE "CASH" TO TXT-VALUE
+           END-EVALUATE.
+           WRITE PRINT-LINE FROM TEXT-LINE AFTER ADVANCING 1 LINE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DUE: PHP " ORDER-TOTAL.
+           MOVE 0 TO ORDER-CASH-TENDERED.
+           PERFORM UNTIL ORDER-CASH-TENDERED >= ORDER-TOTAL
+             DISPLAY "CASH TENDERED >> "
+             ACCEPT ORDER-CASH-TENDERED
+             IF ORDER-CASH-TENDERED < ORDER-TOTAL
+               COMPUTE AMT-VALUE = ORDER-TOTAL - ORDER-CASH-TENDERED
+               DISPLAY "INSUFFICIENT CASH, STILL SHORT PHP " AMT-VALUE
+             END-IF
+           END-PERFORM.
+           COMPUTE ORDER-CHANGE-DUE = ORDER-CASH-TENDERED - ORDER-TOTAL.
+           MOVE "CASH TENDERED" TO AMT-LABEL.
+           MOVE ORDER-CASH-TENDERED TO AMT-VALUE.
+           WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "CHANGE DUE" TO AMT-LABEL.
+           MOVE ORDER-CHANGE-DUE TO AMT-VALUE.
+           WRITE PRINT-LINE FROM AMOUNT-LINE AFTER ADVANCING 1 LINE.
 
-           CLOSE PRINT-FILE.
-           STOP RUN.
-           END PROGRAM ORDERINGSYSTEM.
+       0400-WRITE-JOURNAL.
+           MOVE WS-CURRENT-YEAR TO JRNL-F-YEAR.
+           MOVE WS-CURRENT-MONTH TO JRNL-F-MONTH.
+           MOVE WS-CURRENT-DAY TO JRNL-F-DAY.
+           MOVE WS-CURRENT-HOURS TO JRNL-F-HOUR.
+           MOVE WS-CURRENT-MINUTE TO JRNL-F-MIN.
+
+           OPEN EXTEND JOURNAL-FILE.
+           IF JOURNAL-FILE-STATUS = "35"
+             OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+
+           MOVE SPACES TO JOURNAL-RECORD.
+           MOVE "H" TO JRNL-LINE-TYPE.
+           MOVE ORDER-RECEIPT-NUM TO JRNL-RECEIPT-NUM.
+           MOVE JRNL-DATE-OUT TO JRNL-DATE.
+           MOVE JRNL-TIME-OUT TO JRNL-TIME.
+           MOVE ORDER-PAY-METHOD TO JRNL-PAY-METHOD.
+           MOVE ORDER-TYPE TO JRNL-ORDER-TYPE.
+           MOVE DET-NAME TO JRNL-CUST-NAME.
+           MOVE DET-CNUM TO JRNL-CUST-PHONE.
+           MOVE ORDER-TOTAL TO JRNL-ORDER-TOTAL.
+           WRITE JOURNAL-RECORD.
 
+           MOVE 0 TO ORDER-NUM.
+           PERFORM VARYING ORDER-NUM FROM 1 BY 1 UNTIL
+           ORDER-NUM > ORDER-LOAD
+             MOVE SPACES TO JOURNAL-RECORD
+             MOVE "D" TO JRNL-LINE-TYPE
+             MOVE ORDER-RECEIPT-NUM TO JRNL-RECEIPT-NUM
+             MOVE JRNL-DATE-OUT TO JRNL-DATE
+             MOVE JRNL-TIME-OUT TO JRNL-TIME
+             MOVE ORDER-CHOICE(ORDER-NUM) TO JRNL-ITEM-CODE
+             MOVE ORDER-PCS(ORDER-NUM) TO JRNL-ITEM-QTY
+             MOVE ORDER-EXT-PRICE(ORDER-NUM) TO JRNL-ITEM-PRICE
+             WRITE JOURNAL-RECORD
+           END-PERFORM.
+
+           CLOSE JOURNAL-FILE.
+
+           END PROGRAM ORDERINGSYSTEM.
